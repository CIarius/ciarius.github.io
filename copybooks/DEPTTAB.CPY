@@ -0,0 +1,21 @@
+      *****************************************************
+      * DEPTTAB.CPY
+      * Department code-to-name lookup table.
+      *****************************************************
+       01 DEPT-TABLE-DATA.
+          05 FILLER PIC X(23) VALUE "010ENGINEERING         ".
+          05 FILLER PIC X(23) VALUE "020SALES               ".
+          05 FILLER PIC X(23) VALUE "030FINANCE             ".
+          05 FILLER PIC X(23) VALUE "040HUMAN RESOURCES     ".
+          05 FILLER PIC X(23) VALUE "050OPERATIONS          ".
+          05 FILLER PIC X(23) VALUE "060MARKETING           ".
+          05 FILLER PIC X(23) VALUE "070LEGAL               ".
+          05 FILLER PIC X(23) VALUE "080IT SUPPORT          ".
+          05 FILLER PIC X(23) VALUE "090CUSTOMER SERVICE    ".
+          05 FILLER PIC X(23) VALUE "100EXECUTIVE           ".
+
+       01 DEPT-TABLE REDEFINES DEPT-TABLE-DATA.
+          05 DEPT-TAB-ENTRY OCCURS 10 TIMES
+                             INDEXED BY DEPT-IDX.
+             10 DEPT-TAB-ID    PIC 9(3).
+             10 DEPT-TAB-NAME  PIC X(20).
