@@ -0,0 +1,21 @@
+      *****************************************************
+      * ROLETAB.CPY
+      * Role code-to-name lookup table.
+      *****************************************************
+       01 ROLE-TABLE-DATA.
+          05 FILLER PIC X(23) VALUE "010STAFF               ".
+          05 FILLER PIC X(23) VALUE "020SENIOR STAFF        ".
+          05 FILLER PIC X(23) VALUE "030TEAM LEAD           ".
+          05 FILLER PIC X(23) VALUE "040MANAGER             ".
+          05 FILLER PIC X(23) VALUE "050SENIOR MANAGER      ".
+          05 FILLER PIC X(23) VALUE "060DIRECTOR            ".
+          05 FILLER PIC X(23) VALUE "070VICE PRESIDENT      ".
+          05 FILLER PIC X(23) VALUE "080SENIOR VP           ".
+          05 FILLER PIC X(23) VALUE "090EXECUTIVE VP        ".
+          05 FILLER PIC X(23) VALUE "100EXECUTIVE           ".
+
+       01 ROLE-TABLE REDEFINES ROLE-TABLE-DATA.
+          05 ROLE-TAB-ENTRY OCCURS 10 TIMES
+                             INDEXED BY ROLE-IDX.
+             10 ROLE-TAB-ID    PIC 9(3).
+             10 ROLE-TAB-NAME  PIC X(20).
