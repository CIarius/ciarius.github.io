@@ -0,0 +1,20 @@
+      *****************************************************
+      * EMPLOYEES.CPY
+      * Record layout for the employee master (emp-out-file).
+      *****************************************************
+       01 EMP-REC.
+          05 EMP-ID             PIC 9(9).
+          05 EMP-FIRST-NAME     PIC X(40).
+          05 EMP-LAST-NAME      PIC X(40).
+          05 EMP-GENDER-ID      PIC 9(1).
+          05 EMP-DOB-YYYY       PIC 9(4).
+          05 EMP-DOB-MM         PIC 9(2).
+          05 EMP-DOB-DD         PIC 9(2).
+          05 EMP-DEPT-ID        PIC 9(3).
+          05 EMP-ENTRY-YYYY     PIC 9(4).
+          05 EMP-ENTRY-MM       PIC 9(2).
+          05 EMP-ENTRY-DD       PIC 9(2).
+          05 EMP-ROLE-ID        PIC 9(3).
+          05 EMP-LOS            PIC 9(3).
+          05 EMP-LOS-FLAG       PIC X(1).
+          05 EMP-TERM-FLAG      PIC X(1).
