@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. emprpt.
+      * departmental headcount report, read from employees.idx
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+         SELECT emp-out-file
+           ASSIGN TO "employees.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS emp-id
+           ALTERNATE RECORD KEY IS emp-dept-id WITH DUPLICATES
+           ALTERNATE RECORD KEY IS emp-role-id WITH DUPLICATES
+           FILE STATUS IS ws-fs-out.
+
+         SELECT emp-rpt-file
+           ASSIGN TO DYNAMIC ws-rpt-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-fs-rpt.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  emp-out-file.
+       COPY "EMPLOYEES.CPY".
+
+       FD  emp-rpt-file
+          RECORD CONTAINS 80 CHARACTERS
+          LABEL RECORDS ARE STANDARD.
+       01 rpt-line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "DEPTTAB.CPY".
+       COPY "ROLETAB.CPY".
+
+       01 ws-fs-out  PIC XX.
+       01 ws-fs-rpt  PIC XX.
+
+       01 ws-rpt-filename PIC X(40).
+
+       01 ws-run-date.
+          05 ws-run-yyyy   PIC 9(4).
+          05 ws-run-mm     PIC 9(2).
+          05 ws-run-dd     PIC 9(2).
+
+       01 ws-run-time      PIC 9(6).
+
+       01 ws-total-employees PIC 9(9) VALUE 0.
+
+       01 ws-combo-table.
+          05 ws-combo-entry OCCURS 200 TIMES.
+             10 ws-combo-dept  PIC 9(3).
+             10 ws-combo-role  PIC 9(3).
+             10 ws-combo-count PIC 9(5).
+       01 ws-combo-used PIC 9(4) VALUE 0.
+       01 ws-combo-overflow PIC 9(9) VALUE 0.
+
+       01 ws-sub          PIC 9(4).
+       01 ws-outer-sub     PIC 9(4).
+       01 ws-inner-sub     PIC 9(4).
+       01 ws-match-sub     PIC 9(4).
+
+       01 ws-swap-dept     PIC 9(3).
+       01 ws-swap-role     PIC 9(3).
+       01 ws-swap-count    PIC 9(5).
+
+       01 ws-dept-name     PIC X(20).
+       01 ws-role-name     PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+
+           OPEN INPUT emp-out-file.
+
+           IF ws-fs-out NOT = "00"
+               DISPLAY "OPEN EMPLOYEES.IDX FAILED, FS=" ws-fs-out
+               STOP RUN
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-run-date.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ws-run-time.
+
+           STRING "EMP-HEADCOUNT-RPT." ws-run-date "." ws-run-time
+             DELIMITED BY SIZE INTO ws-rpt-filename.
+
+           OPEN OUTPUT emp-rpt-file.
+
+           IF ws-fs-rpt NOT = "00"
+               DISPLAY "OPEN HEADCOUNT REPORT FAILED, FS=" ws-fs-rpt
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-LOOP UNTIL ws-fs-out = "10".
+
+           PERFORM SORT-COMBO-TABLE.
+
+           PERFORM PRINT-REPORT.
+
+           CLOSE emp-out-file
+                 emp-rpt-file.
+
+           DISPLAY "HEADCOUNT REPORT COMPLETE: " ws-rpt-filename.
+
+           STOP RUN.
+
+       READ-LOOP.
+
+           READ emp-out-file NEXT RECORD
+               AT END MOVE "10" TO ws-fs-out
+               NOT AT END
+                   PERFORM ACCUMULATE-COUNT
+           END-READ.
+
+       ACCUMULATE-COUNT.
+
+           ADD 1 TO ws-total-employees.
+
+           MOVE 0 TO ws-match-sub.
+
+           PERFORM MATCH-COMBO-ENTRY
+               VARYING ws-sub FROM 1 BY 1
+               UNTIL ws-sub > ws-combo-used.
+
+           IF ws-match-sub = 0
+               IF ws-combo-used < 200
+                   ADD 1 TO ws-combo-used
+                   MOVE emp-dept-id TO ws-combo-dept(ws-combo-used)
+                   MOVE emp-role-id TO ws-combo-role(ws-combo-used)
+                   MOVE 1           TO ws-combo-count(ws-combo-used)
+               ELSE
+                   ADD 1 TO ws-combo-overflow
+                   DISPLAY "COMBO TABLE FULL, SKIPPING EMP-ID=" emp-id
+               END-IF
+           ELSE
+               ADD 1 TO ws-combo-count(ws-match-sub)
+           END-IF.
+
+       MATCH-COMBO-ENTRY.
+
+           IF ws-combo-dept(ws-sub) = emp-dept-id
+           AND ws-combo-role(ws-sub) = emp-role-id
+               MOVE ws-sub TO ws-match-sub
+           END-IF.
+
+       SORT-COMBO-TABLE.
+
+           PERFORM SORT-OUTER-PASS
+               VARYING ws-outer-sub FROM 1 BY 1
+               UNTIL ws-outer-sub >= ws-combo-used.
+
+       SORT-OUTER-PASS.
+
+           PERFORM SORT-INNER-PASS
+               VARYING ws-inner-sub FROM 1 BY 1
+               UNTIL ws-inner-sub > ws-combo-used - ws-outer-sub.
+
+       SORT-INNER-PASS.
+
+           IF ws-combo-dept(ws-inner-sub) >
+              ws-combo-dept(ws-inner-sub + 1)
+           OR (ws-combo-dept(ws-inner-sub) =
+               ws-combo-dept(ws-inner-sub + 1)
+           AND ws-combo-role(ws-inner-sub) >
+               ws-combo-role(ws-inner-sub + 1))
+               PERFORM SWAP-COMBO-ENTRIES
+           END-IF.
+
+       SWAP-COMBO-ENTRIES.
+
+           MOVE ws-combo-dept(ws-inner-sub)  TO ws-swap-dept.
+           MOVE ws-combo-role(ws-inner-sub)  TO ws-swap-role.
+           MOVE ws-combo-count(ws-inner-sub) TO ws-swap-count.
+
+           MOVE ws-combo-dept(ws-inner-sub + 1)
+             TO ws-combo-dept(ws-inner-sub).
+           MOVE ws-combo-role(ws-inner-sub + 1)
+             TO ws-combo-role(ws-inner-sub).
+           MOVE ws-combo-count(ws-inner-sub + 1)
+             TO ws-combo-count(ws-inner-sub).
+
+           MOVE ws-swap-dept  TO ws-combo-dept(ws-inner-sub + 1).
+           MOVE ws-swap-role  TO ws-combo-role(ws-inner-sub + 1).
+           MOVE ws-swap-count TO ws-combo-count(ws-inner-sub + 1).
+
+       PRINT-REPORT.
+
+           MOVE SPACES TO rpt-line.
+           STRING "DEPARTMENTAL HEADCOUNT REPORT - " ws-run-date
+             DELIMITED BY SIZE INTO rpt-line.
+           WRITE rpt-line.
+
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+
+           MOVE SPACES TO rpt-line.
+           STRING "DEPARTMENT           ROLE                 HEADCOUNT"
+             DELIMITED BY SIZE INTO rpt-line.
+           WRITE rpt-line.
+
+           PERFORM PRINT-ONE-ROW
+               VARYING ws-sub FROM 1 BY 1
+               UNTIL ws-sub > ws-combo-used.
+
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+
+           MOVE SPACES TO rpt-line.
+           STRING "TOTAL EMPLOYEES: " ws-total-employees
+             DELIMITED BY SIZE INTO rpt-line.
+           WRITE rpt-line.
+
+           IF ws-combo-overflow > 0
+               MOVE SPACES TO rpt-line
+               STRING "DEPT/ROLE COMBOS NOT TABULATED (TABLE FULL): "
+                      ws-combo-overflow
+                 DELIMITED BY SIZE INTO rpt-line
+               WRITE rpt-line
+           END-IF.
+
+       PRINT-ONE-ROW.
+
+           PERFORM LOOKUP-DEPT-NAME.
+           PERFORM LOOKUP-ROLE-NAME.
+
+           MOVE SPACES TO rpt-line.
+           STRING ws-dept-name  " " ws-role-name " "
+                  ws-combo-count(ws-sub)
+             DELIMITED BY SIZE INTO rpt-line.
+           WRITE rpt-line.
+
+       LOOKUP-DEPT-NAME.
+
+           MOVE "** UNKNOWN DEPT **  " TO ws-dept-name.
+
+           PERFORM MATCH-DEPT-ENTRY
+               VARYING DEPT-IDX FROM 1 BY 1
+               UNTIL DEPT-IDX > 10.
+
+       MATCH-DEPT-ENTRY.
+
+           IF DEPT-TAB-ID(DEPT-IDX) = ws-combo-dept(ws-sub)
+               MOVE DEPT-TAB-NAME(DEPT-IDX) TO ws-dept-name
+           END-IF.
+
+       LOOKUP-ROLE-NAME.
+
+           MOVE "** UNKNOWN ROLE **  " TO ws-role-name.
+
+           PERFORM MATCH-ROLE-ENTRY
+               VARYING ROLE-IDX FROM 1 BY 1
+               UNTIL ROLE-IDX > 10.
+
+       MATCH-ROLE-ENTRY.
+
+           IF ROLE-TAB-ID(ROLE-IDX) = ws-combo-role(ws-sub)
+               MOVE ROLE-TAB-NAME(ROLE-IDX) TO ws-role-name
+           END-IF.
