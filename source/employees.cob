@@ -15,8 +15,25 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS emp-id
+           ALTERNATE RECORD KEY IS emp-dept-id WITH DUPLICATES
+           ALTERNATE RECORD KEY IS emp-role-id WITH DUPLICATES
            FILE STATUS IS ws-fs-out.
 
+         SELECT emp-reject-file
+           ASSIGN TO DYNAMIC ws-reject-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-fs-rej.
+
+         SELECT emp-ctl-file
+           ASSIGN TO DYNAMIC ws-ctl-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-fs-ctl.
+
+         SELECT emp-ckpt-file
+           ASSIGN TO "EMP-CKPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-fs-ckpt.
+
        DATA DIVISION.
        FILE SECTION.
        FD emp-in-file
@@ -27,10 +44,77 @@
        FD  emp-out-file.
        COPY "EMPLOYEES.CPY".
 
+       FD  emp-reject-file
+          RECORD CONTAINS 542 CHARACTERS
+          LABEL RECORDS ARE STANDARD.
+       01 emp-reject-rec.
+          05 rej-reason-code    PIC X(30).
+          05 rej-original-line  PIC X(512).
+
+       FD  emp-ctl-file
+          RECORD CONTAINS 80 CHARACTERS
+          LABEL RECORDS ARE STANDARD.
+       01 ctl-report-line PIC X(80).
+
+       FD  emp-ckpt-file
+          RECORD CONTAINS 9 CHARACTERS
+          LABEL RECORDS ARE STANDARD.
+       01 ckpt-count PIC 9(9).
+
        WORKING-STORAGE SECTION.
 
-       01 ws-fs-in  PIC XX.
-       01 ws-fs-out PIC XX.
+       01 ws-fs-in   PIC XX.
+       01 ws-fs-out  PIC XX.
+       01 ws-fs-rej  PIC XX.
+       01 ws-fs-ctl  PIC XX.
+       01 ws-fs-ckpt PIC XX.
+
+       01 ws-ctl-filename    PIC X(40).
+       01 ws-reject-filename PIC X(40).
+
+       01 ws-idx-filename    PIC X(30) VALUE "employees.idx".
+       01 ws-idx-archive     PIC X(30).
+       01 ws-file-info-area  PIC X(50).
+       01 ws-cbl-rc          PIC S9(9) COMP-5.
+
+       01 ws-run-parm        PIC X(80).
+       01 ws-load-mode       PIC X(7)  VALUE "FULL".
+
+       01 ws-parm-tokens.
+          05 ws-parm-token  OCCURS 10 TIMES PIC X(10).
+       01 ws-parm-tok-sub    PIC 9(4).
+
+       01 ws-ckpt-interval   PIC 9(9) VALUE 100.
+       01 ws-restart-skip    PIC 9(9) VALUE 0.
+       01 ws-count-skipped   PIC 9(9) VALUE 0.
+
+       01 ws-run-date.
+          05 ws-run-yyyy     PIC 9(4).
+          05 ws-run-mm       PIC 9(2).
+          05 ws-run-dd       PIC 9(2).
+
+       01 ws-run-time        PIC 9(6).
+
+       01 ws-today-yyyymmdd  PIC 9(8).
+       01 ws-dob-yyyymmdd    PIC 9(8).
+       01 ws-entry-yyyymmdd  PIC 9(8).
+       01 ws-today-days      PIC 9(8).
+       01 ws-dob-days        PIC 9(8).
+       01 ws-entry-days      PIC 9(8).
+       01 ws-tenure-years    PIC 9(3).
+       01 ws-los-diff        PIC S9(4).
+
+       01 ws-count-read      PIC 9(9) VALUE 0.
+       01 ws-count-written   PIC 9(9) VALUE 0.
+       01 ws-count-rewritten PIC 9(9) VALUE 0.
+       01 ws-count-dup       PIC 9(9) VALUE 0.
+       01 ws-count-rejected  PIC 9(9) VALUE 0.
+
+       01 ws-row-rejected   PIC X(1) VALUE "N".
+       01 ws-reject-reason  PIC X(30).
+
+       01 ws-record-found    PIC X(1) VALUE "N".
+       01 ws-prior-term-flag PIC X(1) VALUE "N".
 
        01 ws-text-fields.
           05 ws-emp-id-txt     PIC X(20).
@@ -57,40 +141,186 @@
 
        MAIN-LOGIC.
 
-           OPEN INPUT emp-in-file
-                OUTPUT emp-out-file.
+           PERFORM INIT-RUN-PARAMETERS.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-run-date.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ws-run-time.
+           COMPUTE ws-today-yyyymmdd =
+               ws-run-yyyy * 10000 + ws-run-mm * 100 + ws-run-dd.
+           COMPUTE ws-today-days =
+               FUNCTION INTEGER-OF-DATE(ws-today-yyyymmdd).
+
+           OPEN INPUT emp-in-file.
 
            IF ws-fs-in NOT = "00"
                DISPLAY "OPEN INPUT FAILED, FS=" ws-fs-in
                STOP RUN
            END-IF.
 
+           IF ws-load-mode = "FULL"
+               PERFORM ARCHIVE-PRIOR-INDEX
+               OPEN OUTPUT emp-out-file
+           ELSE
+               OPEN I-O emp-out-file
+           END-IF.
+
            IF ws-fs-out NOT = "00"
                DISPLAY "OPEN OUTPUT FAILED, FS=" ws-fs-out
                STOP RUN
            END-IF.
 
+           STRING "EMP-REJECTS."  ws-run-date "." ws-run-time
+             DELIMITED BY SIZE INTO ws-reject-filename.
+
+           OPEN OUTPUT emp-reject-file.
+
+           IF ws-fs-rej NOT = "00"
+               DISPLAY "OPEN EMP-REJECTS FAILED, FS=" ws-fs-rej
+               STOP RUN
+           END-IF.
+
            PERFORM LOAD-LOOP UNTIL ws-fs-in = "10".
 
            CLOSE emp-in-file
-                 emp-out-file.
+                 emp-out-file
+                 emp-reject-file.
+
+           PERFORM CLEAR-CHECKPOINT.
+
+           PERFORM WRITE-CONTROL-REPORT.
 
            DISPLAY "LOAD COMPLETE.".
 
            STOP RUN.
 
+       INIT-RUN-PARAMETERS.
+
+           ACCEPT ws-run-parm FROM COMMAND-LINE.
+
+           MOVE "FULL" TO ws-load-mode.
+           MOVE SPACES TO ws-parm-tokens.
+
+           UNSTRING ws-run-parm DELIMITED BY SPACE
+             INTO ws-parm-token(1) ws-parm-token(2) ws-parm-token(3)
+                  ws-parm-token(4) ws-parm-token(5) ws-parm-token(6)
+                  ws-parm-token(7) ws-parm-token(8) ws-parm-token(9)
+                  ws-parm-token(10)
+           END-UNSTRING.
+
+           PERFORM CHECK-RUN-PARM-FOR-DELTA
+               VARYING ws-parm-tok-sub FROM 1 BY 1
+               UNTIL ws-parm-tok-sub > 10.
+
+           PERFORM CHECK-RUN-PARM-FOR-RESTART
+               VARYING ws-parm-tok-sub FROM 1 BY 1
+               UNTIL ws-parm-tok-sub > 10.
+
+           DISPLAY "LOAD MODE: " ws-load-mode.
+
+       CHECK-RUN-PARM-FOR-DELTA.
+
+           IF ws-parm-token(ws-parm-tok-sub) = "DELTA"
+               MOVE "DELTA" TO ws-load-mode
+           END-IF.
+
+       CHECK-RUN-PARM-FOR-RESTART.
+
+           IF ws-parm-token(ws-parm-tok-sub) = "RESTART"
+               MOVE "RESTART" TO ws-load-mode
+               PERFORM READ-CHECKPOINT
+           END-IF.
+
+       ARCHIVE-PRIOR-INDEX.
+
+           STRING ws-idx-filename DELIMITED BY SPACE
+                  "." ws-run-date
+                  "." ws-run-time
+             DELIMITED BY SIZE INTO ws-idx-archive.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING ws-idx-filename
+               ws-file-info-area RETURNING ws-cbl-rc.
+
+           IF ws-cbl-rc = 0
+               CALL "CBL_COPY_FILE" USING ws-idx-filename
+                   ws-idx-archive RETURNING ws-cbl-rc
+               IF ws-cbl-rc NOT = 0
+                   DISPLAY "ARCHIVE OF PRIOR INDEX FAILED, RC="
+                       ws-cbl-rc
+               ELSE
+                   DISPLAY "ARCHIVED PRIOR INDEX TO " ws-idx-archive
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT.
+
+           MOVE 0 TO ws-restart-skip.
+
+           OPEN INPUT emp-ckpt-file.
+
+           IF ws-fs-ckpt = "00"
+               READ emp-ckpt-file
+                   AT END MOVE 0 TO ws-restart-skip
+                   NOT AT END MOVE ckpt-count TO ws-restart-skip
+               END-READ
+               CLOSE emp-ckpt-file
+           END-IF.
+
+           DISPLAY "RESTARTING AFTER RECORD " ws-restart-skip.
+
        LOAD-LOOP.
 
            READ emp-in-file
                AT END MOVE "10" TO ws-fs-in
                NOT AT END
-                   PERFORM PROCESS-LINE
+                   ADD 1 TO ws-count-read
+                   PERFORM PROCESS-OR-SKIP
            END-READ.
 
+       PROCESS-OR-SKIP.
+
+           IF ws-load-mode = "RESTART"
+           AND ws-count-read <= ws-restart-skip
+               ADD 1 TO ws-count-skipped
+           ELSE
+               PERFORM PROCESS-LINE
+           END-IF.
+
+           PERFORM CHECKPOINT-IF-DUE.
+
+       CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(ws-count-read, ws-ckpt-interval) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+
+           MOVE ws-count-read TO ckpt-count.
+
+           OPEN OUTPUT emp-ckpt-file.
+           WRITE ckpt-count.
+           CLOSE emp-ckpt-file.
+
+       CLEAR-CHECKPOINT.
+
+           MOVE 0 TO ckpt-count.
+
+           OPEN OUTPUT emp-ckpt-file.
+           WRITE ckpt-count.
+           CLOSE emp-ckpt-file.
+
        PROCESS-LINE.
 
            DISPLAY in-line.
 
+           MOVE SPACES TO ws-text-fields.
+           MOVE SPACES TO ws-dob-dd-txt.
+           MOVE SPACES TO ws-dob-mm-txt.
+           MOVE SPACES TO ws-dob-yyyy-txt.
+           MOVE SPACES TO ws-entry-dd-txt.
+           MOVE SPACES TO ws-entry-mm-txt.
+           MOVE SPACES TO ws-entry-yyyy-txt.
+
            UNSTRING in-line DELIMITED BY ","
              INTO ws-emp-id-txt
                   ws-first-txt
@@ -119,11 +349,35 @@
              INTO ws-entry-dd-txt ws-entry-mm-txt ws-entry-yyyy-txt
            END-UNSTRING.
 
+           MOVE "N" TO ws-row-rejected.
+           MOVE SPACES TO ws-reject-reason.
+
+           PERFORM VALIDATE-NUMERIC-FIELDS.
+
+           IF ws-row-rejected = "Y"
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION NUMVAL-C(ws-emp-id-txt)       TO emp-id.
+
+           MOVE "N" TO ws-record-found.
+           MOVE "N" TO ws-prior-term-flag.
+
+           IF ws-load-mode NOT = "FULL"
+               READ emp-out-file KEY IS emp-id
+                 INVALID KEY
+                   CONTINUE
+                 NOT INVALID KEY
+                   MOVE "Y" TO ws-record-found
+                   MOVE emp-term-flag TO ws-prior-term-flag
+               END-READ
+           END-IF.
+
            MOVE ws-first-txt TO emp-first-name.
 
            MOVE ws-last-txt TO emp-last-name.
 
-           MOVE FUNCTION NUMVAL-C(ws-emp-id-txt)       TO emp-id.
            MOVE FUNCTION NUMVAL-C(ws-genderid-txt)     TO emp-gender-id.
 
            MOVE FUNCTION NUMVAL-C(ws-dob-yyyy-txt)     TO emp-dob-yyyy.
@@ -137,6 +391,225 @@
            MOVE FUNCTION NUMVAL-C(ws-entry-mm-txt)     TO emp-entry-mm.
            MOVE FUNCTION NUMVAL-C(ws-entry-dd-txt)     TO emp-entry-dd.
 
-           WRITE EMP-REC
-             INVALID KEY
-               DISPLAY "DUPLICATE KEY FOR emp-id=" emp-id.
+           MOVE FUNCTION NUMVAL-C(ws-los-txt)          TO emp-los.
+
+           PERFORM VALIDATE-DATE-PLAUSIBILITY.
+
+           IF ws-row-rejected = "Y"
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-LENGTH-OF-SERVICE.
+
+           PERFORM WRITE-OR-REWRITE-RECORD.
+
+       WRITE-OR-REWRITE-RECORD.
+
+           IF ws-record-found = "Y"
+               REWRITE EMP-REC
+               ADD 1 TO ws-count-rewritten
+           ELSE
+               WRITE EMP-REC
+                 INVALID KEY
+                   ADD 1 TO ws-count-dup
+                   DISPLAY "DUPLICATE KEY FOR emp-id=" emp-id
+                 NOT INVALID KEY
+                   ADD 1 TO ws-count-written
+               END-WRITE
+           END-IF.
+
+       VALIDATE-NUMERIC-FIELDS.
+
+           IF FUNCTION TEST-NUMVAL-C(ws-emp-id-txt) NOT = 0
+               MOVE "Y" TO ws-row-rejected
+               MOVE "BAD EMP-ID" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL-C(ws-dob-dd-txt) NOT = 0
+           OR FUNCTION TEST-NUMVAL-C(ws-dob-mm-txt) NOT = 0
+           OR FUNCTION TEST-NUMVAL-C(ws-dob-yyyy-txt) NOT = 0
+               MOVE "Y" TO ws-row-rejected
+               MOVE "BAD DOB" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL-C(ws-deptid-txt) NOT = 0
+               MOVE "Y" TO ws-row-rejected
+               MOVE "BAD DEPT-ID" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL-C(ws-roleid-txt) NOT = 0
+               MOVE "Y" TO ws-row-rejected
+               MOVE "BAD ROLE-ID" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+       VALIDATE-DATE-PLAUSIBILITY.
+
+           IF emp-dob-yyyy < 1900 OR emp-dob-yyyy > ws-run-yyyy
+               MOVE "Y" TO ws-row-rejected
+               MOVE "IMPLAUSIBLE DOB YEAR" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF emp-dob-mm < 1 OR emp-dob-mm > 12
+           OR emp-dob-dd < 1 OR emp-dob-dd > 31
+               MOVE "Y" TO ws-row-rejected
+               MOVE "IMPLAUSIBLE DOB" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF emp-entry-mm < 1 OR emp-entry-mm > 12
+           OR emp-entry-dd < 1 OR emp-entry-dd > 31
+               MOVE "Y" TO ws-row-rejected
+               MOVE "IMPLAUSIBLE ENTRY DATE" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE ws-dob-yyyymmdd =
+               emp-dob-yyyy * 10000 + emp-dob-mm * 100
+                   + emp-dob-dd.
+
+           COMPUTE ws-entry-yyyymmdd =
+               emp-entry-yyyy * 10000 + emp-entry-mm * 100
+                   + emp-entry-dd.
+
+           COMPUTE ws-dob-days =
+               FUNCTION INTEGER-OF-DATE(ws-dob-yyyymmdd)
+               ON SIZE ERROR MOVE 0 TO ws-dob-days
+           END-COMPUTE.
+
+           COMPUTE ws-entry-days =
+               FUNCTION INTEGER-OF-DATE(ws-entry-yyyymmdd)
+               ON SIZE ERROR MOVE 0 TO ws-entry-days
+           END-COMPUTE.
+
+           IF ws-dob-days = 0 OR ws-entry-days = 0
+               MOVE "Y" TO ws-row-rejected
+               MOVE "IMPLAUSIBLE DATE" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF ws-entry-days > ws-today-days
+               MOVE "Y" TO ws-row-rejected
+               MOVE "ENTRY DATE IN FUTURE" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF ws-entry-days < ws-dob-days
+               MOVE "Y" TO ws-row-rejected
+               MOVE "ENTRY BEFORE DOB" TO ws-reject-reason
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF emp-entry-yyyy - emp-dob-yyyy < 16
+               MOVE "Y" TO ws-row-rejected
+               MOVE "ENTRY TOO SOON AFTER DOB" TO ws-reject-reason
+           END-IF.
+
+       CHECK-LENGTH-OF-SERVICE.
+
+           MOVE "N" TO emp-los-flag.
+
+           IF ws-record-found = "Y" AND ws-load-mode NOT = "FULL"
+               MOVE ws-prior-term-flag TO emp-term-flag
+           ELSE
+               MOVE "N" TO emp-term-flag
+           END-IF.
+
+           IF emp-entry-mm < 1 OR emp-entry-mm > 12
+           OR emp-entry-dd < 1 OR emp-entry-dd > 31
+               MOVE "Y" TO emp-los-flag
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE ws-entry-yyyymmdd =
+               emp-entry-yyyy * 10000 + emp-entry-mm * 100
+                   + emp-entry-dd.
+
+           COMPUTE ws-entry-days =
+               FUNCTION INTEGER-OF-DATE(ws-entry-yyyymmdd)
+               ON SIZE ERROR MOVE "Y" TO emp-los-flag
+           END-COMPUTE.
+
+           IF emp-los-flag = "Y"
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE ws-tenure-years =
+               (ws-today-days - ws-entry-days) / 365
+               ON SIZE ERROR MOVE "Y" TO emp-los-flag
+           END-COMPUTE.
+
+           IF emp-los-flag = "Y"
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE ws-los-diff = emp-los - ws-tenure-years.
+
+           IF FUNCTION ABS(ws-los-diff) > 1
+               MOVE "Y" TO emp-los-flag
+           END-IF.
+
+       REJECT-ROW.
+
+           MOVE ws-reject-reason TO rej-reason-code.
+           MOVE in-line          TO rej-original-line.
+
+           WRITE emp-reject-rec.
+
+           ADD 1 TO ws-count-rejected.
+
+           DISPLAY "REJECTED: " ws-reject-reason " - " in-line.
+
+       WRITE-CONTROL-REPORT.
+
+           STRING "EMP-LOAD-RPT."  ws-run-date "." ws-run-time
+             DELIMITED BY SIZE INTO ws-ctl-filename.
+
+           OPEN OUTPUT emp-ctl-file.
+
+           IF ws-fs-ctl NOT = "00"
+               DISPLAY "OPEN CONTROL REPORT FAILED, FS=" ws-fs-ctl
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO ctl-report-line.
+           STRING "EMPLOYEE LOAD CONTROL REPORT - " ws-run-date
+             DELIMITED BY SIZE INTO ctl-report-line.
+           WRITE ctl-report-line.
+
+           MOVE SPACES TO ctl-report-line.
+           STRING "LINES READ      : " ws-count-read
+             DELIMITED BY SIZE INTO ctl-report-line.
+           WRITE ctl-report-line.
+
+           MOVE SPACES TO ctl-report-line.
+           STRING "RECORDS WRITTEN : " ws-count-written
+             DELIMITED BY SIZE INTO ctl-report-line.
+           WRITE ctl-report-line.
+
+           MOVE SPACES TO ctl-report-line.
+           STRING "RECORDS REWRITTEN: " ws-count-rewritten
+             DELIMITED BY SIZE INTO ctl-report-line.
+           WRITE ctl-report-line.
+
+           MOVE SPACES TO ctl-report-line.
+           STRING "DUPLICATE KEYS  : " ws-count-dup
+             DELIMITED BY SIZE INTO ctl-report-line.
+           WRITE ctl-report-line.
+
+           MOVE SPACES TO ctl-report-line.
+           STRING "ROWS REJECTED   : " ws-count-rejected
+             DELIMITED BY SIZE INTO ctl-report-line.
+           WRITE ctl-report-line.
+
+           MOVE SPACES TO ctl-report-line.
+           STRING "ROWS SKIPPED (RESTART): " ws-count-skipped
+             DELIMITED BY SIZE INTO ctl-report-line.
+           WRITE ctl-report-line.
+
+           CLOSE emp-ctl-file.
