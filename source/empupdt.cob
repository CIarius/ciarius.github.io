@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empupdt.
+      * single-employee status maintenance between full reloads
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+         SELECT emp-out-file
+           ASSIGN TO "employees.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS emp-id
+           ALTERNATE RECORD KEY IS emp-dept-id WITH DUPLICATES
+           ALTERNATE RECORD KEY IS emp-role-id WITH DUPLICATES
+           FILE STATUS IS ws-fs-out.
+
+         SELECT emp-log-file
+           ASSIGN TO "EMP-UPDATE-LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-fs-log.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  emp-out-file.
+       COPY "EMPLOYEES.CPY".
+
+       FD  emp-log-file
+          RECORD CONTAINS 132 CHARACTERS
+          LABEL RECORDS ARE STANDARD.
+       01 log-line PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 ws-fs-out PIC XX.
+       01 ws-fs-log PIC XX.
+
+       01 ws-run-parm      PIC X(80).
+
+       01 ws-parm-fields.
+          05 ws-parm-empid-txt   PIC X(20).
+          05 ws-parm-action      PIC X(10).
+          05 ws-parm-value-txt   PIC X(20).
+
+       01 ws-parm-empid    PIC 9(9).
+
+       01 ws-run-date.
+          05 ws-run-yyyy   PIC 9(4).
+          05 ws-run-mm     PIC 9(2).
+          05 ws-run-dd     PIC 9(2).
+
+       01 ws-before-dept-id  PIC 9(3).
+       01 ws-before-role-id  PIC 9(3).
+       01 ws-before-term-flag PIC X(1).
+
+       01 ws-update-ok       PIC X(1) VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+
+           PERFORM PARSE-PARAMETERS.
+
+           IF ws-update-ok = "N"
+               DISPLAY "USAGE: empupdt id DEPT|ROLE nnn or TERM [Y|N]"
+               STOP RUN
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-run-date.
+
+           OPEN I-O emp-out-file.
+
+           IF ws-fs-out NOT = "00"
+               DISPLAY "OPEN EMPLOYEES.IDX FAILED, FS=" ws-fs-out
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND emp-log-file.
+
+           IF ws-fs-log = "35"
+               OPEN OUTPUT emp-log-file
+           END-IF.
+
+           IF ws-fs-log NOT = "00"
+               DISPLAY "OPEN EMP-UPDATE-LOG FAILED, FS=" ws-fs-log
+               CLOSE emp-out-file
+               STOP RUN
+           END-IF.
+
+           MOVE ws-parm-empid TO emp-id.
+
+           READ emp-out-file KEY IS emp-id
+               INVALID KEY
+                   DISPLAY "EMP-ID NOT FOUND: " ws-parm-empid
+                   MOVE "N" TO ws-update-ok
+           END-READ.
+
+           IF ws-update-ok = "Y"
+               PERFORM APPLY-UPDATE
+           END-IF.
+
+           CLOSE emp-out-file
+                 emp-log-file.
+
+           STOP RUN.
+
+       PARSE-PARAMETERS.
+
+           ACCEPT ws-run-parm FROM COMMAND-LINE.
+
+           UNSTRING ws-run-parm DELIMITED BY SPACE
+             INTO ws-parm-empid-txt
+                  ws-parm-action
+                  ws-parm-value-txt
+           END-UNSTRING.
+
+           MOVE "Y" TO ws-update-ok.
+
+           IF FUNCTION TEST-NUMVAL-C(ws-parm-empid-txt) NOT = 0
+               MOVE "N" TO ws-update-ok
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION NUMVAL-C(ws-parm-empid-txt) TO ws-parm-empid.
+
+           IF ws-parm-action NOT = "DEPT"
+           AND ws-parm-action NOT = "ROLE"
+           AND ws-parm-action NOT = "TERM"
+               MOVE "N" TO ws-update-ok
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF (ws-parm-action = "DEPT" OR ws-parm-action = "ROLE")
+           AND FUNCTION TEST-NUMVAL-C(ws-parm-value-txt) NOT = 0
+               MOVE "N" TO ws-update-ok
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF ws-parm-action = "TERM"
+           AND ws-parm-value-txt NOT = SPACES
+           AND ws-parm-value-txt NOT = "Y"
+           AND ws-parm-value-txt NOT = "N"
+               MOVE "N" TO ws-update-ok
+           END-IF.
+
+       APPLY-UPDATE.
+
+           MOVE emp-dept-id    TO ws-before-dept-id.
+           MOVE emp-role-id    TO ws-before-role-id.
+           MOVE emp-term-flag  TO ws-before-term-flag.
+
+           EVALUATE ws-parm-action
+               WHEN "DEPT"
+                   MOVE FUNCTION NUMVAL-C(ws-parm-value-txt)
+                       TO emp-dept-id
+               WHEN "ROLE"
+                   MOVE FUNCTION NUMVAL-C(ws-parm-value-txt)
+                       TO emp-role-id
+               WHEN "TERM"
+                   IF ws-parm-value-txt = "N"
+                       MOVE "N" TO emp-term-flag
+                   ELSE
+                       MOVE "Y" TO emp-term-flag
+                   END-IF
+           END-EVALUATE.
+
+           REWRITE EMP-REC
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED FOR EMP-ID=" emp-id
+                   MOVE "N" TO ws-update-ok
+           END-REWRITE.
+
+           IF ws-update-ok = "Y"
+               PERFORM LOG-UPDATE
+           END-IF.
+
+       LOG-UPDATE.
+
+           MOVE SPACES TO log-line.
+           STRING ws-run-date " EMP-ID=" emp-id
+                  " ACTION=" ws-parm-action
+                  " DEPT " ws-before-dept-id "->" emp-dept-id
+                  " ROLE " ws-before-role-id "->" emp-role-id
+                  " TERM " ws-before-term-flag "->" emp-term-flag
+             DELIMITED BY SIZE INTO log-line.
+           WRITE log-line.
